@@ -1,39 +1,645 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. USODEACCEPT.
-AUTHOR. HIRONAKAMURA.
-INSTALLATION. GITHUB.
-
-**********************************************************
-* COBCALC                                                *
-*                                                        *
-* Un programa simple que permite realizar funciones      *
-* financieras utilizando funciones intrinsecas.          *
-*                                                        *
-**********************************************************
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. HP.
-OBJECT-COMPUTER. HP.
-
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-NOMBRE PIC A(34).
-01 WS-NUMERO PIC 9(3).
-
-
-PROCEDURE DIVISION.
-  DISPLAY "**********************".
-  DISPLAY "*** USO DE ACCEPT ***".
-  DISPLAY "INTRODUCE TU NOMBRE:" WITH NO ADVANCING.
-  ACCEPT WS-NOMBRE.
-  DISPLAY "HOLA, "WS-NOMBRE.
-  DISPLAY "LONGITUD ORIGINAL: "FUNCTION LENGTH(WS-NOMBRE).
-  DISPLAY "INTRODUCE NUMERO:" WITH NO ADVANCING.
-  ACCEPT WS-NUMERO.
-  DISPLAY "NUMERO: "WS-NUMERO.
-STOP RUN.
-
-
-  
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. USODEACCEPT.
+000030 AUTHOR. HIRONAKAMURA.
+000040 INSTALLATION. GITHUB.
+000050 DATE-WRITTEN. 01/15/2021.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*    COBCALC                                                    *
+000110*                                                                *
+000120*    PROGRAMA DE FUNCIONES FINANCIERAS QUE UTILIZA FUNCIONES     *
+000130*    INTRINSECAS DEL LENGUAJE PARA RESOLVER INTERES SIMPLE,      *
+000140*    INTERES COMPUESTO, VALOR PRESENTE Y AMORTIZACION DE UN      *
+000150*    PRESTAMO A CUOTA FIJA (ANUALIDAD).                          *
+000160*                                                                *
+000170******************************************************************
+000180*    HISTORIAL DE MODIFICACIONES                                 *
+000190*    FECHA       AUTOR   DESCRIPCION                             *
+000200*    ----------  ------  -------------------------------------   *
+000210*    01/15/2021  HNK     VERSION ORIGINAL (SOLO ACCEPT/DISPLAY). *
+000220*    08/08/2026  HNK     SE AGREGA MENU DE FUNCIONES FINANCIERAS *
+000230*                        (INTERES SIMPLE, COMPUESTO, VALOR       *
+000240*                        PRESENTE Y AMORTIZACION) QUE OPERAN     *
+000250*                        SOBRE WS-NUMERO.                        *
+000260*    08/08/2026  HNK     SE AMPLIA WS-NUMERO A IMPORTE DECIMAL   *
+000270*                        CON SIGNO Y SE AGREGA WS-MONEDA PARA    *
+000280*                        QUE LOS CALCULOS OPEREN SOBRE IMPORTES  *
+000290*                        REALES.                                *
+000300******************************************************************
+000310*
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. HP.
+000350 OBJECT-COMPUTER. HP.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT CLIENTES-FILE ASSIGN TO "CLIENTES"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS CLI-NOMBRE
+000420         FILE STATUS IS WS-FS-CLIENTES.
+000430     SELECT TRANS-FILE ASSIGN TO "TRANSAC"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-FS-TRANS.
+000460     SELECT CTL-FILE ASSIGN TO "CTLBATCH"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-FS-CTL.
+000490     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-FS-AUDIT.
+000520*
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  CLIENTES-FILE.
+000560     COPY CLIENTE.
+000570 FD  TRANS-FILE.
+000580 01  REG-TRANSACCION.
+000590     05 TRN-NOMBRE                 PIC A(34).
+000600     05 TRN-NUMERO                 PIC S9(09)V99
+000610            SIGN IS TRAILING SEPARATE.
+000620     05 TRN-MONEDA                 PIC X(03).
+000630 FD  CTL-FILE.
+000640 01  REG-CONTROL.
+000650     05 CTL-ULTIMO-REG            PIC 9(08).
+000660 FD  AUDIT-FILE.
+000670 01  LIN-AUDITORIA                PIC X(80).
+000680 WORKING-STORAGE SECTION.
+000690*
+000700 01 WS-SWITCHES.
+000710     05 WS-SW-SALIR                PIC X(01)     VALUE 'N'.
+000720         88 WS-SALIR-SI                          VALUE 'S'.
+000730     05 WS-SW-NOMBRE-VALIDO        PIC X(01)     VALUE 'N'.
+000740         88 WS-NOMBRE-VALIDO-SI                  VALUE 'S'.
+000750     05 WS-SW-NUMERO-VALIDO        PIC X(01)     VALUE 'N'.
+000760         88 WS-NUMERO-VALIDO-SI                  VALUE 'S'.
+000770     05 WS-SW-MONEDA-VALIDA        PIC X(01)     VALUE 'N'.
+000780         88 WS-MONEDA-VALIDA-SI                  VALUE 'S'.
+000790     05 WS-SW-DUPLICADO            PIC X(01)     VALUE 'N'.
+000800         88 WS-DUPLICADO-SI                      VALUE 'S'.
+000810     05 WS-CONFIRMA                 PIC X(01)     VALUE 'N'.
+000820         88 WS-CONFIRMA-SI                  VALUES 'S' 's'.
+000830*
+000840 01 WS-ARCHIVOS.
+000850     05 WS-FS-CLIENTES             PIC X(02)     VALUE '00'.
+000860         88 WS-FS-CLIENTES-OK                    VALUE '00'.
+000870         88 WS-FS-CLIENTES-NUEVO                 VALUE '35'.
+000880     05 WS-FS-TRANS                PIC X(02)     VALUE '00'.
+000890         88 WS-FS-TRANS-OK                       VALUE '00'.
+000900     05 WS-SW-EOF-TRANS            PIC X(01)     VALUE 'N'.
+000910         88 WS-EOF-TRANS-SI                      VALUE 'S'.
+000920     05 WS-FS-CTL                  PIC X(02)     VALUE '00'.
+000930         88 WS-FS-CTL-OK                         VALUE '00'.
+000940     05 WS-FS-AUDIT                 PIC X(02)     VALUE '00'.
+000950         88 WS-FS-AUDIT-OK                        VALUE '00'.
+000960*
+000970 01 WS-MODO-PROCESO                PIC X(01)     VALUE 'I'.
+000980     88 WS-MODO-INTERACTIVO                      VALUE 'I'.
+000990     88 WS-MODO-BATCH                            VALUE 'B'.
+001000*
+001010 01 WS-PARM-LINEA                  PIC X(80).
+001020 01 WS-PARM-TOKEN-1               PIC X(20).
+001030 01 WS-PARM-TOKEN-2               PIC X(20).
+001040 01 WS-PARM-RESTART-TXT           PIC X(08).
+001050 01 WS-PARM-RESTART-NUM           PIC 9(08)     VALUE 0.
+001060*
+001070 01 WS-CONTADOR-TRANS             PIC 9(08)     VALUE 0.
+001080 01 WS-CHECKPOINT-INTERVALO       PIC 9(04)     VALUE 10.
+001090*
+001100 01 WS-USUARIO-TERMINAL           PIC X(10)     VALUE SPACES.
+001110*
+001120 01 WS-LINEA-AUDITORIA.
+001130     05 AUD-FECHA-HORA             PIC X(14).
+001140     05 FILLER                     PIC X(01)     VALUE SPACE.
+001150     05 AUD-USUARIO                PIC X(10).
+001160     05 FILLER                     PIC X(01)     VALUE SPACE.
+001170     05 AUD-CAMPO                  PIC X(10).
+001180     05 FILLER                     PIC X(01)     VALUE SPACE.
+001190     05 AUD-VALOR                  PIC X(34).
+001200     05 FILLER                     PIC X(09)     VALUE SPACES.
+001210*
+001220 01 WS-AUD-CAMPO                   PIC X(10).
+001230 01 WS-AUD-VALOR                   PIC X(34).
+001240*
+001250 01 WS-NOMBRE                      PIC A(34).
+001260 01 WS-NUMERO                      PIC S9(09)V99.
+001270 01 WS-NUMERO-ALFA                 PIC X(13).
+001280 01 WS-POS-NUMVAL                  PIC 9(02).
+001290 01 WS-MONEDA                      PIC X(03).
+001300*
+001310 01 WS-OPCION                      PIC 9(01).
+001320     88 WS-OPC-INT-SIMPLE                        VALUE 1.
+001330     88 WS-OPC-INT-COMPUESTO                     VALUE 2.
+001340     88 WS-OPC-VALOR-PRESENTE                    VALUE 3.
+001350     88 WS-OPC-AMORTIZACION                      VALUE 4.
+001360     88 WS-OPC-SALIR                             VALUE 0.
+001370     88 WS-OPC-VALIDA                  VALUES 0 THRU 4.
+001380*
+001390 01 WS-CAMPOS-CALCULO.
+001400     05 WS-TASA-INTERES            PIC 9(03)V99.
+001410     05 WS-PLAZO                   PIC 9(03).
+001420     05 WS-PLAZO-ANIOS             PIC 9(03).
+001430     05 WS-PLAZO-MESES-RESTO       PIC 9(03).
+001440     05 WS-FACTOR-CRECIMIENTO      PIC 9(05)V9(6).
+001450     05 WS-TASA-MENSUAL            PIC 9(01)V9(6).
+001460     05 WS-AMORT-NUMERADOR         PIC S9(09)V9(6).
+001470     05 WS-AMORT-DENOMINADOR       PIC 9(05)V9(6).
+001480     05 WS-RESULTADO               PIC S9(09)V99.
+001490*
+001500 PROCEDURE DIVISION.
+001510*
+001520******************************************************************
+001530* 0000-MAINLINE -- CONTROLA LA SECUENCIA GENERAL DEL PROGRAMA.   *
+001540******************************************************************
+001550 0000-MAINLINE.
+001560     PERFORM 0100-DETERMINAR-MODO THRU 0100-DETERMINAR-MODO-EXIT.
+001570     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001580     IF WS-MODO-BATCH
+001590         PERFORM 2900-PROCESO-BATCH THRU 2900-PROCESO-BATCH-EXIT
+001600     ELSE
+001610        PERFORM 2000-CAPTURAR-NOMBRE THRU
+001620            2000-CAPTURAR-NOMBRE-EXIT
+001630        PERFORM 3000-CAPTURAR-NUMERO THRU
+001640            3000-CAPTURAR-NUMERO-EXIT
+001650        PERFORM 3500-CAPTURAR-MONEDA THRU
+001660            3500-CAPTURAR-MONEDA-EXIT
+001670        PERFORM 4000-MENU-PRINCIPAL THRU 4000-MENU-PRINCIPAL-EXIT
+001680            UNTIL WS-SALIR-SI
+001690        PERFORM 8900-GRABAR-CLIENTE THRU 8900-GRABAR-CLIENTE-EXIT
+001700     END-IF.
+001710     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+001720     STOP RUN.
+001730*
+001740******************************************************************
+001750* 0100-DETERMINAR-MODO -- LEE LA LINEA DE COMANDOS PARA SABER SI *
+001760*                        EL PROGRAMA DEBE CORRER INTERACTIVO O   *
+001770*                        DESATENDIDO (PARAMETRO BATCH).         *
+001780******************************************************************
+001790 0100-DETERMINAR-MODO.
+001800     MOVE SPACES TO WS-PARM-LINEA.
+001810     ACCEPT WS-PARM-LINEA FROM COMMAND-LINE.
+001820     UNSTRING WS-PARM-LINEA DELIMITED BY SPACE
+001830         INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2.
+001840     IF WS-PARM-TOKEN-1(1:5) = "BATCH"
+001850         SET WS-MODO-BATCH TO TRUE
+001860     ELSE
+001870         SET WS-MODO-INTERACTIVO TO TRUE
+001880     END-IF.
+001890     IF WS-PARM-TOKEN-2(1:8) = "RESTART="
+001900         MOVE WS-PARM-TOKEN-2(9:8) TO WS-PARM-RESTART-TXT
+001910         IF WS-PARM-RESTART-TXT IS NUMERIC
+001920             MOVE WS-PARM-RESTART-TXT TO WS-PARM-RESTART-NUM
+001930         END-IF
+001940     END-IF.
+001950 0100-DETERMINAR-MODO-EXIT.
+001960     EXIT.
+001970*
+001980******************************************************************
+001990* 1000-INICIALIZAR -- DESPLIEGA EL BANNER INICIAL DEL PROGRAMA.  *
+002000******************************************************************
+002010 1000-INICIALIZAR.
+002020     DISPLAY "**********************************".
+002030     DISPLAY "***  COBCALC - USO DE ACCEPT    ***".
+002040     DISPLAY "***  FUNCIONES FINANCIERAS       ***".
+002050     DISPLAY "**********************************".
+002060     OPEN I-O CLIENTES-FILE.
+002070     IF WS-FS-CLIENTES-NUEVO
+002080         OPEN OUTPUT CLIENTES-FILE
+002090         CLOSE CLIENTES-FILE
+002100         OPEN I-O CLIENTES-FILE
+002110     END-IF.
+002120     ACCEPT WS-USUARIO-TERMINAL FROM ENVIRONMENT "USER".
+002130     IF WS-USUARIO-TERMINAL = SPACES
+002140         MOVE "DESCONOCIDO" TO WS-USUARIO-TERMINAL
+002150     END-IF.
+002160     OPEN EXTEND AUDIT-FILE.
+002170     IF NOT WS-FS-AUDIT-OK
+002180         OPEN OUTPUT AUDIT-FILE
+002190         CLOSE AUDIT-FILE
+002200         OPEN EXTEND AUDIT-FILE
+002210     END-IF.
+002220 1000-INICIALIZAR-EXIT.
+002230     EXIT.
+002240*
+002250******************************************************************
+002260* 2000-CAPTURAR-NOMBRE -- CAPTURA EL NOMBRE DEL USUARIO,         *
+002270*                        REPITIENDO LA PREGUNTA MIENTRAS VENGA   *
+002280*                        EN BLANCO.                              *
+002290******************************************************************
+002300 2000-CAPTURAR-NOMBRE.
+002310     MOVE 'N' TO WS-SW-NOMBRE-VALIDO.
+002320     PERFORM 2100-PEDIR-NOMBRE THRU 2100-PEDIR-NOMBRE-EXIT
+002330         UNTIL WS-NOMBRE-VALIDO-SI.
+002340     DISPLAY "HOLA, " WS-NOMBRE.
+002350     DISPLAY "LONGITUD ORIGINAL: " FUNCTION LENGTH(WS-NOMBRE).
+002360 2000-CAPTURAR-NOMBRE-EXIT.
+002370     EXIT.
+002380*
+002390******************************************************************
+002400* 2100-PEDIR-NOMBRE -- PIDE UNA VEZ EL NOMBRE Y LO VALIDA.       *
+002410******************************************************************
+002420 2100-PEDIR-NOMBRE.
+002430     DISPLAY "INTRODUCE TU NOMBRE:" WITH NO ADVANCING.
+002440     ACCEPT WS-NOMBRE.
+002450     MOVE "NOMBRE"  TO WS-AUD-CAMPO.
+002460     MOVE WS-NOMBRE TO WS-AUD-VALOR.
+002470     PERFORM 8800-REGISTRAR-AUDITORIA THRU
+002480         8800-REGISTRAR-AUDITORIA-EXIT.
+002490     IF WS-NOMBRE = SPACES
+002500         DISPLAY "EL NOMBRE NO PUEDE QUEDAR EN BLANCO."
+002510     ELSE
+002520         MOVE 'S' TO WS-SW-NOMBRE-VALIDO
+002530     END-IF.
+002540 2100-PEDIR-NOMBRE-EXIT.
+002550     EXIT.
+002560*
+002570******************************************************************
+002580* 3000-CAPTURAR-NUMERO -- CAPTURA EL IMPORTE BASE PARA LOS       *
+002590*                         CALCULOS FINANCIEROS, REPITIENDO LA    *
+002600*                         PREGUNTA MIENTRAS EL VALOR NO SEA      *
+002610*                         NUMERICO O SEA CERO.                  *
+002620******************************************************************
+002630 3000-CAPTURAR-NUMERO.
+002640     MOVE 'N' TO WS-SW-NUMERO-VALIDO.
+002650     PERFORM 3100-PEDIR-NUMERO THRU 3100-PEDIR-NUMERO-EXIT
+002660         UNTIL WS-NUMERO-VALIDO-SI.
+002670     DISPLAY "IMPORTE: " WS-NUMERO.
+002680 3000-CAPTURAR-NUMERO-EXIT.
+002690     EXIT.
+002700*
+002710******************************************************************
+002720* 3100-PEDIR-NUMERO -- PIDE UNA VEZ EL NUMERO Y LO VALIDA.       *
+002730******************************************************************
+002740 3100-PEDIR-NUMERO.
+002750     DISPLAY "INTRODUCE IMPORTE, EJ. -1250.75:" WITH NO ADVANCING.
+002760     MOVE SPACES TO WS-NUMERO-ALFA.
+002770     ACCEPT WS-NUMERO-ALFA.
+002780     MOVE "NUMERO"       TO WS-AUD-CAMPO.
+002790     MOVE WS-NUMERO-ALFA TO WS-AUD-VALOR.
+002800     PERFORM 8800-REGISTRAR-AUDITORIA THRU
+002810         8800-REGISTRAR-AUDITORIA-EXIT.
+002820     IF WS-NUMERO-ALFA = SPACES
+002830         DISPLAY "EL IMPORTE NO PUEDE QUEDAR EN BLANCO."
+002840     ELSE
+002850         COMPUTE WS-POS-NUMVAL =
+002860             FUNCTION TEST-NUMVAL(WS-NUMERO-ALFA)
+002870         IF WS-POS-NUMVAL NOT = 0
+002880             DISPLAY "VALOR NO NUMERICO, INTENTA DE NUEVO."
+002890         ELSE
+002900             COMPUTE WS-NUMERO = FUNCTION NUMVAL(WS-NUMERO-ALFA)
+002910             IF WS-NUMERO = 0
+002920                 DISPLAY "EL IMPORTE NO PUEDE SER CERO."
+002930             ELSE
+002940                 MOVE 'S' TO WS-SW-NUMERO-VALIDO
+002950             END-IF
+002960         END-IF
+002970     END-IF.
+002980 3100-PEDIR-NUMERO-EXIT.
+002990     EXIT.
+003000*
+003010******************************************************************
+003020* 3500-CAPTURAR-MONEDA -- CAPTURA EL CODIGO DE MONEDA DEL IMPORTE*
+003030*                        REPITIENDO LA PREGUNTA MIENTRAS VENGA   *
+003040*                        EN BLANCO.                              *
+003050******************************************************************
+003060 3500-CAPTURAR-MONEDA.
+003070     MOVE 'N' TO WS-SW-MONEDA-VALIDA.
+003080     PERFORM 3600-PEDIR-MONEDA THRU 3600-PEDIR-MONEDA-EXIT
+003090         UNTIL WS-MONEDA-VALIDA-SI.
+003100     DISPLAY "MONEDA: " WS-MONEDA.
+003110 3500-CAPTURAR-MONEDA-EXIT.
+003120     EXIT.
+003130*
+003140******************************************************************
+003150* 3600-PEDIR-MONEDA -- PIDE UNA VEZ EL CODIGO DE MONEDA (TRES    *
+003160*                      LETRAS, EJ. MXN, USD) Y LO VALIDA.        *
+003170******************************************************************
+003180 3600-PEDIR-MONEDA.
+003190     DISPLAY "CODIGO DE MONEDA (MXN, USD, ETC.):"
+003200         WITH NO ADVANCING.
+003210     MOVE SPACES TO WS-MONEDA.
+003220     ACCEPT WS-MONEDA.
+003230     MOVE "MONEDA"  TO WS-AUD-CAMPO.
+003240     MOVE WS-MONEDA TO WS-AUD-VALOR.
+003250     PERFORM 8800-REGISTRAR-AUDITORIA THRU
+003260         8800-REGISTRAR-AUDITORIA-EXIT.
+003270     IF WS-MONEDA = SPACES
+003280         DISPLAY "LA MONEDA NO PUEDE QUEDAR EN BLANCO."
+003290     ELSE
+003300         MOVE 'S' TO WS-SW-MONEDA-VALIDA
+003310     END-IF.
+003320 3600-PEDIR-MONEDA-EXIT.
+003330     EXIT.
+003340*
+003350******************************************************************
+003360* 4000-MENU-PRINCIPAL -- DESPLIEGA EL MENU DE FUNCIONES          *
+003370*                        FINANCIERAS Y DESPACHA LA OPCION.      *
+003380******************************************************************
+003390 4000-MENU-PRINCIPAL.
+003400     DISPLAY " ".
+003410     DISPLAY "------ MENU DE FUNCIONES FINANCIERAS ------".
+003420     DISPLAY "1. INTERES SIMPLE".
+003430     DISPLAY "2. INTERES COMPUESTO".
+003440     DISPLAY "3. VALOR PRESENTE".
+003450     DISPLAY "4. AMORTIZACION (CUOTA FIJA)".
+003460     DISPLAY "0. SALIR".
+003470     DISPLAY "ELIGE UNA OPCION:" WITH NO ADVANCING.
+003480     ACCEPT WS-OPCION.
+003490     IF NOT WS-OPC-VALIDA
+003500         DISPLAY "OPCION NO VALIDA, INTENTA DE NUEVO."
+003510     ELSE
+003520         EVALUATE TRUE
+003530             WHEN WS-OPC-INT-SIMPLE
+003540                 PERFORM 5000-INT-SIMPLE THRU 5000-INT-SIMPLE-EXIT
+003550             WHEN WS-OPC-INT-COMPUESTO
+003560                 PERFORM 6000-INTERES-COMPUESTO THRU
+003570                     6000-INTERES-COMPUESTO-EXIT
+003580             WHEN WS-OPC-VALOR-PRESENTE
+003590                 PERFORM 7000-VAL-PRESENTE THRU
+003600                     7000-VAL-PRESENTE-EXIT
+003610             WHEN WS-OPC-AMORTIZACION
+003620                 PERFORM 8000-AMORTIZACION THRU
+003630                     8000-AMORTIZACION-EXIT
+003640             WHEN WS-OPC-SALIR
+003650                 MOVE 'S' TO WS-SW-SALIR
+003660         END-EVALUATE
+003670     END-IF.
+003680 4000-MENU-PRINCIPAL-EXIT.
+003690     EXIT.
+003700*
+003710******************************************************************
+003720* 4100-CAPTURAR-TASA-PLAZO -- PIDE LA TASA DE INTERES Y EL       *
+003730*                             PLAZO USADOS POR LOS CALCULOS.     *
+003740******************************************************************
+003750 4100-CAPTURAR-TASA-PLAZO.
+003760     DISPLAY "TASA DE INTERES ANUAL (%), EJ. 012.50:"
+003770         WITH NO ADVANCING.
+003780     ACCEPT WS-TASA-INTERES.
+003790     DISPLAY "PLAZO EN MESES:" WITH NO ADVANCING.
+003800     ACCEPT WS-PLAZO.
+003810 4100-CAPTURAR-TASA-PLAZO-EXIT.
+003820     EXIT.
+003830*
+003840******************************************************************
+003850* 5000-INT-SIMPLE -- CALCULA EL INTERES SIMPLE SOBRE         *
+003860*                        WS-NUMERO: I = P * T * R / 100.        *
+003870******************************************************************
+003880 5000-INT-SIMPLE.
+003890     PERFORM 4100-CAPTURAR-TASA-PLAZO THRU
+003900         4100-CAPTURAR-TASA-PLAZO-EXIT.
+003910     COMPUTE WS-RESULTADO ROUNDED =
+003920         WS-NUMERO * WS-TASA-INTERES * WS-PLAZO / (100 * 12).
+003930     DISPLAY "INTERES SIMPLE GENERADO: " WS-RESULTADO.
+003940 5000-INT-SIMPLE-EXIT.
+003950     EXIT.
+003960*
+003970******************************************************************
+003980* 6000-INTERES-COMPUESTO -- CALCULA EL MONTO FUTURO CON          *
+003990*                           CAPITALIZACION MENSUAL.              *
+004000******************************************************************
+004010 6000-INTERES-COMPUESTO.
+004020     PERFORM 4100-CAPTURAR-TASA-PLAZO THRU
+004030         4100-CAPTURAR-TASA-PLAZO-EXIT.
+004040     COMPUTE WS-FACTOR-CRECIMIENTO =
+004050         (1 + (WS-TASA-INTERES / (100 * 12))) ** WS-PLAZO.
+004060     COMPUTE WS-RESULTADO ROUNDED =
+004070         WS-NUMERO * WS-FACTOR-CRECIMIENTO.
+004080     DISPLAY "MONTO FUTURO (INTERES COMPUESTO): " WS-RESULTADO.
+004090 6000-INTERES-COMPUESTO-EXIT.
+004100     EXIT.
+004110*
+004120******************************************************************
+004130* 7000-VAL-PRESENTE -- DESCUENTA WS-NUMERO (VALOR FUTURO) A    *
+004140*                        VALOR PRESENTE.                        *
+004150******************************************************************
+004160 7000-VAL-PRESENTE.
+004170     PERFORM 4100-CAPTURAR-TASA-PLAZO THRU
+004180         4100-CAPTURAR-TASA-PLAZO-EXIT.
+004190     COMPUTE WS-FACTOR-CRECIMIENTO =
+004200         (1 + (WS-TASA-INTERES / (100 * 12))) ** WS-PLAZO.
+004210     COMPUTE WS-RESULTADO ROUNDED =
+004220         WS-NUMERO / WS-FACTOR-CRECIMIENTO.
+004230     DISPLAY "VALOR PRESENTE: " WS-RESULTADO.
+004240 7000-VAL-PRESENTE-EXIT.
+004250     EXIT.
+004260*
+004270******************************************************************
+004280* 8000-AMORTIZACION -- CALCULA LA CUOTA FIJA (ANUALIDAD) DE UN   *
+004290*                      PRESTAMO POR WS-NUMERO Y DESCOMPONE EL    *
+004300*                      PLAZO EN ANIOS/MESES CON FUNCTION         *
+004310*                      INTEGER Y FUNCTION REM.                  *
+004320******************************************************************
+004330 8000-AMORTIZACION.
+004340     PERFORM 4100-CAPTURAR-TASA-PLAZO THRU
+004350         4100-CAPTURAR-TASA-PLAZO-EXIT.
+004360     COMPUTE WS-PLAZO-ANIOS = FUNCTION INTEGER(WS-PLAZO / 12).
+004370     COMPUTE WS-PLAZO-MESES-RESTO = FUNCTION REM(WS-PLAZO, 12).
+004380     DISPLAY "PLAZO EQUIVALE A " WS-PLAZO-ANIOS " ANIO(S) Y "
+004390         WS-PLAZO-MESES-RESTO " MES(ES).".
+004400     COMPUTE WS-TASA-MENSUAL = WS-TASA-INTERES / (100 * 12).
+004410     COMPUTE WS-FACTOR-CRECIMIENTO =
+004420         (1 + WS-TASA-MENSUAL) ** WS-PLAZO.
+004430     COMPUTE WS-AMORT-DENOMINADOR =
+004440         WS-FACTOR-CRECIMIENTO - 1.
+004450     COMPUTE WS-AMORT-NUMERADOR =
+004460         WS-NUMERO * WS-TASA-MENSUAL * WS-FACTOR-CRECIMIENTO.
+004470     COMPUTE WS-RESULTADO ROUNDED =
+004480         WS-AMORT-NUMERADOR / WS-AMORT-DENOMINADOR.
+004490     DISPLAY "CUOTA FIJA MENSUAL: " WS-RESULTADO.
+004500 8000-AMORTIZACION-EXIT.
+004510     EXIT.
+004520*
+004530*
+004540******************************************************************
+004550* 2900-PROCESO-BATCH -- LEE PARES NOMBRE/NUMERO DEL ARCHIVO DE   *
+004560*                       TRANSACCIONES Y LOS GRABA EN EL MAESTRO  *
+004570*                       DE CLIENTES SIN INTERVENCION DE OPERADOR.*
+004580******************************************************************
+004590 2900-PROCESO-BATCH.
+004600     OPEN INPUT TRANS-FILE.
+004610     MOVE 'N' TO WS-SW-EOF-TRANS.
+004620     MOVE 0   TO WS-CONTADOR-TRANS.
+004630     IF NOT WS-FS-TRANS-OK
+004640         DISPLAY "2900-PROCESO-BATCH: NO SE PUDO ABRIR TRANSAC "
+004650             "(ESTADO " WS-FS-TRANS "); SE CANCELA EL PROCESO "
+004660             "POR LOTE."
+004670         MOVE 'S' TO WS-SW-EOF-TRANS
+004680     ELSE
+004690         IF WS-PARM-RESTART-NUM > 0
+004700            PERFORM 2905-SALTAR-PROCESADOS THRU
+004710                2905-SALTAR-PROCESADOS-EXIT
+004720                UNTIL WS-EOF-TRANS-SI
+004730                   OR WS-CONTADOR-TRANS NOT < WS-PARM-RESTART-NUM
+004740         END-IF
+004750         PERFORM 2910-LEER-TRANS THRU 2910-LEER-TRANS-EXIT
+004760         PERFORM 2920-PROCESAR-TRANS THRU 2920-PROCESAR-TRANS-EXIT
+004770             UNTIL WS-EOF-TRANS-SI
+004780         CLOSE TRANS-FILE
+004790     END-IF.
+004800 2900-PROCESO-BATCH-EXIT.
+004810     EXIT.
+004820*
+004830******************************************************************
+004840* 2905-SALTAR-PROCESADOS -- EN REARRANQUE, AVANZA EL ARCHIVO DE  *
+004850*                          TRANSACCIONES HASTA EL PUNTO YA       *
+004860*                          PROCESADO EN LA CORRIDA ANTERIOR.     *
+004870******************************************************************
+004880 2905-SALTAR-PROCESADOS.
+004890     READ TRANS-FILE
+004900         AT END
+004910             MOVE 'S' TO WS-SW-EOF-TRANS
+004920     END-READ.
+004930     IF NOT WS-EOF-TRANS-SI
+004940         ADD 1 TO WS-CONTADOR-TRANS
+004950     END-IF.
+004960 2905-SALTAR-PROCESADOS-EXIT.
+004970     EXIT.
+004980*
+004990******************************************************************
+005000* 2910-LEER-TRANS -- LEE UNA TRANSACCION DEL ARCHIVO DE ENTRADA. *
+005010******************************************************************
+005020 2910-LEER-TRANS.
+005030     READ TRANS-FILE
+005040         AT END
+005050             MOVE 'S' TO WS-SW-EOF-TRANS
+005060     END-READ.
+005070 2910-LEER-TRANS-EXIT.
+005080     EXIT.
+005090*
+005100******************************************************************
+005110* 2920-PROCESAR-TRANS -- GRABA LA TRANSACCION ACTUAL, AVANZA EL  *
+005120*                       CONTADOR, GRABA UN CHECKPOINT CADA N     *
+005130*                       TRANSACCIONES Y AVANZA A LA SIGUIENTE.   *
+005140******************************************************************
+005150 2920-PROCESAR-TRANS.
+005160     MOVE TRN-NOMBRE TO WS-NOMBRE.
+005170     MOVE TRN-NUMERO TO WS-NUMERO.
+005180     IF TRN-MONEDA = SPACES
+005190         MOVE "MXN" TO WS-MONEDA
+005200     ELSE
+005210         MOVE TRN-MONEDA TO WS-MONEDA
+005220     END-IF.
+005230     PERFORM 8900-GRABAR-CLIENTE THRU 8900-GRABAR-CLIENTE-EXIT.
+005240     ADD 1 TO WS-CONTADOR-TRANS.
+005250     IF FUNCTION REM(WS-CONTADOR-TRANS, WS-CHECKPOINT-INTERVALO)
+005260        = 0
+005270        PERFORM 2950-GRABAR-CHECKPOINT THRU
+005280            2950-GRABAR-CHECKPOINT-EXIT
+005290     END-IF.
+005300     PERFORM 2910-LEER-TRANS THRU 2910-LEER-TRANS-EXIT.
+005310 2920-PROCESAR-TRANS-EXIT.
+005320     EXIT.
+005330*
+005340******************************************************************
+005350* 2950-GRABAR-CHECKPOINT -- GRABA EN CTLBATCH EL NUMERO DE LA    *
+005360*                          ULTIMA TRANSACCION PROCESADA, PARA    *
+005370*                          PODER REINICIAR SIN REPROCESAR TODO   *
+005380*                          EL ARCHIVO DESDE EL PRINCIPIO.        *
+005390******************************************************************
+005400 2950-GRABAR-CHECKPOINT.
+005410     MOVE WS-CONTADOR-TRANS TO CTL-ULTIMO-REG.
+005420     OPEN OUTPUT CTL-FILE.
+005430     IF NOT WS-FS-CTL-OK
+005440         DISPLAY "2950-GRABAR-CHECKPOINT: NO SE PUDO ABRIR "
+005450             "CTLBATCH (ESTADO " WS-FS-CTL "); NO SE GRABO "
+005460             "EL CHECKPOINT."
+005470     ELSE
+005480         WRITE REG-CONTROL
+005490         CLOSE CTL-FILE
+005500     END-IF.
+005510 2950-GRABAR-CHECKPOINT-EXIT.
+005520     EXIT.
+005530*
+005540******************************************************************
+005550* 8800-REGISTRAR-AUDITORIA -- AGREGA UN RENGLON AL LOG DE        *
+005560*                            AUDITORIA (AUDITLOG) POR CADA       *
+005570*                            ACCEPT DE NOMBRE O NUMERO, CON      *
+005580*                            FECHA/HORA Y USUARIO DE TERMINAL.   *
+005590******************************************************************
+005600 8800-REGISTRAR-AUDITORIA.
+005610     MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-FECHA-HORA.
+005620     MOVE WS-USUARIO-TERMINAL        TO AUD-USUARIO.
+005630     MOVE WS-AUD-CAMPO                TO AUD-CAMPO.
+005640     MOVE WS-AUD-VALOR                TO AUD-VALOR.
+005650     WRITE LIN-AUDITORIA FROM WS-LINEA-AUDITORIA.
+005660 8800-REGISTRAR-AUDITORIA-EXIT.
+005670     EXIT.
+005680*
+005690******************************************************************
+005700* 8850-VERIFICAR-DUPLICADO -- BUSCA WS-NOMBRE EN EL MAESTRO     *
+005710*                            DE CLIENTES PARA SABER SI YA       *
+005720*                            EXISTE UNA SESION GRABADA CON ESE  *
+005730*                            NOMBRE.                            *
+005740******************************************************************
+005750 8850-VERIFICAR-DUPLICADO.
+005760     MOVE WS-NOMBRE TO CLI-NOMBRE.
+005770     READ CLIENTES-FILE
+005780         INVALID KEY
+005790             MOVE 'N' TO WS-SW-DUPLICADO
+005800         NOT INVALID KEY
+005810             MOVE 'S' TO WS-SW-DUPLICADO
+005820     END-READ.
+005830 8850-VERIFICAR-DUPLICADO-EXIT.
+005840     EXIT.
+005850*
+005860******************************************************************
+005870* 8900-GRABAR-CLIENTE -- GRABA LA SESION ACTUAL (NOMBRE,        *
+005880*                        NUMERO, MONEDA Y FECHA DE ALTA) EN EL  *
+005890*                        MAESTRO DE CLIENTES. SI YA EXISTE UN   *
+005900*                        REGISTRO CON EL MISMO NOMBRE, AVISA Y, *
+005910*                        EN MODO INTERACTIVO, PIDE CONFIRMACION *
+005920*                        ANTES DE ACTUALIZARLO.                 *
+005930******************************************************************
+005940 8900-GRABAR-CLIENTE.
+005950     PERFORM 8850-VERIFICAR-DUPLICADO THRU
+005960         8850-VERIFICAR-DUPLICADO-EXIT.
+005970     IF WS-DUPLICADO-SI
+005980         DISPLAY "AVISO: YA EXISTE UN CLIENTE LLAMADO "
+005990             WS-NOMBRE "."
+006000         IF WS-MODO-INTERACTIVO
+006010             DISPLAY "ACTUALIZAR EL REGISTRO EXISTENTE (S/N)?"
+006020                 WITH NO ADVANCING
+006030             ACCEPT WS-CONFIRMA
+006040         ELSE
+006050             MOVE 'S' TO WS-CONFIRMA
+006060         END-IF
+006070         IF WS-CONFIRMA-SI
+006080             MOVE WS-NUMERO TO CLI-NUMERO
+006090             MOVE WS-MONEDA TO CLI-MONEDA
+006100             MOVE FUNCTION CURRENT-DATE(1:8) TO CLI-FECHA-ALTA
+006110             MOVE 'N' TO CLI-EXPORTADO
+006120             REWRITE REG-CLIENTE
+006130                 INVALID KEY
+006140                     DISPLAY "AVISO: NO SE PUDO ACTUALIZAR EL "
+006150                         "REGISTRO DE " WS-NOMBRE "."
+006160             END-REWRITE
+006170         ELSE
+006180             DISPLAY "SE OMITE LA GRABACION DEL REGISTRO DE "
+006190                 WS-NOMBRE "."
+006200         END-IF
+006210     ELSE
+006220         MOVE WS-NOMBRE           TO CLI-NOMBRE
+006230         MOVE WS-NUMERO           TO CLI-NUMERO
+006240         MOVE WS-MONEDA           TO CLI-MONEDA
+006250         MOVE FUNCTION CURRENT-DATE(1:8) TO CLI-FECHA-ALTA
+006260         MOVE 'N'                 TO CLI-EXPORTADO
+006270         WRITE REG-CLIENTE
+006280             INVALID KEY
+006290                 DISPLAY "AVISO: NO SE PUDO GRABAR EL REGISTRO "
+006300                     "DE " WS-NOMBRE " (ESTADO "
+006310                     WS-FS-CLIENTES ")."
+006320         END-WRITE
+006330     END-IF.
+006340 8900-GRABAR-CLIENTE-EXIT.
+006350     EXIT.
+006360*
+006370******************************************************************
+006380* 9999-FINALIZAR -- DESPLIEGA EL MENSAJE DE CIERRE DEL PROGRAMA. *
+006390******************************************************************
+006400 9999-FINALIZAR.
+006410     DISPLAY "FIN DE COBCALC. GRACIAS, " WS-NOMBRE.
+006420     CLOSE CLIENTES-FILE.
+006430     CLOSE AUDIT-FILE.
+006440 9999-FINALIZAR-EXIT.
+006450     EXIT.

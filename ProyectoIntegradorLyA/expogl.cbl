@@ -0,0 +1,167 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EXPOGL.
+000030 AUTHOR. HIRONAKAMURA.
+000040 INSTALLATION. GITHUB.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*    EXPOGL                                                     *
+000110*                                                                *
+000120*    EXPORTA LOS REGISTROS DEL MAESTRO CLIENTES A UN ARCHIVO DE  *
+000130*    ANCHO FIJO PARA LA INTERFAZ CONTABLE (MAYOR GENERAL).       *
+000140*    LA CUENTA SE DERIVA DEL NOMBRE, EL IMPORTE Y LA MONEDA      *
+000150*    VIENEN DEL MAESTRO, Y LA FECHA DE LOTE ES LA FECHA EN QUE   *
+000160*    SE CORRE LA EXPORTACION.                                   *
+000170*                                                                *
+000180******************************************************************
+000190*    HISTORIAL DE MODIFICACIONES                                *
+000200*    FECHA       AUTOR   DESCRIPCION                            *
+000210*    ----------  ------  -------------------------------------  *
+000220*    08/08/2026  HNK     VERSION ORIGINAL.                      *
+000230*    08/08/2026  HNK     SE MARCA CLI-EXPORTADO EN EL MAESTRO   *
+000240*                        PARA NO VOLVER A MANDAR AL MAYOR UN    *
+000250*                        IMPORTE YA EXPORTADO, Y SE VALIDA LA   *
+000260*                        APERTURA DE CLIENTES.                  *
+000270******************************************************************
+000280*
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. HP.
+000320 OBJECT-COMPUTER. HP.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT CLIENTES-FILE ASSIGN TO "CLIENTES"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS SEQUENTIAL
+000380         RECORD KEY IS CLI-NOMBRE
+000390         FILE STATUS IS WS-FS-CLIENTES.
+000400     SELECT GL-FILE ASSIGN TO "GLINTER.TXT"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-FS-GL.
+000430*
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  CLIENTES-FILE.
+000470     COPY CLIENTE.
+000480 FD  GL-FILE.
+000490 01  LIN-GL                        PIC X(80).
+000500*
+000510 WORKING-STORAGE SECTION.
+000520*
+000530 01 WS-ARCHIVOS.
+000540     05 WS-FS-CLIENTES             PIC X(02)     VALUE '00'.
+000550         88 WS-FS-CLIENTES-OK                    VALUE '00'.
+000560     05 WS-FS-GL                   PIC X(02)     VALUE '00'.
+000570     05 WS-SW-EOF-CLIENTES         PIC X(01)     VALUE 'N'.
+000580         88 WS-EOF-CLIENTES-SI                   VALUE 'S'.
+000590*
+000600 01 WS-FECHA-LOTE                  PIC 9(08).
+000610 01 WS-TOTAL-REGISTROS             PIC 9(05)     VALUE 0.
+000620*
+000630 01 REG-GL.
+000640     05 GL-CUENTA                  PIC X(10).
+000650     05 GL-IMPORTE                 PIC S9(09)V99
+000660            SIGN IS TRAILING SEPARATE.
+000670     05 GL-MONEDA                  PIC X(03).
+000680     05 GL-FECHA-LOTE              PIC 9(08).
+000690     05 FILLER                     PIC X(47)     VALUE SPACES.
+000700*
+000710 PROCEDURE DIVISION.
+000720*
+000730******************************************************************
+000740* 0000-MAINLINE -- CONTROLA LA SECUENCIA GENERAL DE LA           *
+000750*                  EXPORTACION.                                 *
+000760******************************************************************
+000770 0000-MAINLINE.
+000780     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+000790     IF NOT WS-EOF-CLIENTES-SI
+000800         PERFORM 2050-LEER-NO-EXPORTADO THRU
+000810             2050-LEER-NO-EXPORTADO-EXIT
+000820         PERFORM 3000-EXPORTAR-REGISTRO THRU
+000830             3000-EXPORTAR-REGISTRO-EXIT
+000840             UNTIL WS-EOF-CLIENTES-SI
+000850     END-IF.
+000860     DISPLAY "EXPOGL: " WS-TOTAL-REGISTROS
+000870         " REGISTRO(S) EXPORTADO(S) A GLINTER.TXT.".
+000880     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+000890     STOP RUN.
+000900*
+000910******************************************************************
+000920* 1000-INICIALIZAR -- ABRE LOS ARCHIVOS Y FIJA LA FECHA DE LOTE  *
+000930*                     DE LA CORRIDA ACTUAL.                     *
+000940******************************************************************
+000950 1000-INICIALIZAR.
+000960     OPEN I-O CLIENTES-FILE.
+000970     IF NOT WS-FS-CLIENTES-OK
+000980         DISPLAY "EXPOGL: NO SE ENCONTRO EL MAESTRO DE CLIENTES "
+000990             "(ESTADO " WS-FS-CLIENTES "); NO HAY NADA QUE "
+001000             "EXPORTAR."
+001010         MOVE 'S' TO WS-SW-EOF-CLIENTES
+001020     ELSE
+001030         OPEN OUTPUT GL-FILE
+001040         MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-LOTE
+001050     END-IF.
+001060 1000-INICIALIZAR-EXIT.
+001070     EXIT.
+001080*
+001090******************************************************************
+001100* 2000-LEER-CLIENTE -- LEE SECUENCIALMENTE EL SIGUIENTE REGISTRO *
+001110*                      DEL MAESTRO DE CLIENTES.                 *
+001120******************************************************************
+001130 2000-LEER-CLIENTE.
+001140     READ CLIENTES-FILE NEXT RECORD
+001150         AT END
+001160             MOVE 'S' TO WS-SW-EOF-CLIENTES
+001170     END-READ.
+001180 2000-LEER-CLIENTE-EXIT.
+001190     EXIT.
+001200*
+001210******************************************************************
+001220* 2050-LEER-NO-EXPORTADO -- AVANZA EL MAESTRO DE CLIENTES HASTA  *
+001230*                          EL SIGUIENTE REGISTRO QUE TODAVIA NO  *
+001240*                          SE HAYA MANDADO AL MAYOR GENERAL.     *
+001250******************************************************************
+001260 2050-LEER-NO-EXPORTADO.
+001270     PERFORM 2000-LEER-CLIENTE THRU 2000-LEER-CLIENTE-EXIT
+001280         UNTIL WS-EOF-CLIENTES-SI
+001290            OR NOT CLI-EXPORTADO-SI.
+001300 2050-LEER-NO-EXPORTADO-EXIT.
+001310     EXIT.
+001320*
+001330******************************************************************
+001340* 3000-EXPORTAR-REGISTRO -- ARMA Y ESCRIBE UN RENGLON DE LA      *
+001350*                          INTERFAZ CONTABLE A PARTIR DEL        *
+001360*                          REGISTRO ACTUAL DE CLIENTES.          *
+001370******************************************************************
+001380 3000-EXPORTAR-REGISTRO.
+001390     MOVE SPACES             TO REG-GL.
+001400     MOVE CLI-NOMBRE(1:10)   TO GL-CUENTA.
+001410     MOVE CLI-NUMERO         TO GL-IMPORTE.
+001420     MOVE CLI-MONEDA         TO GL-MONEDA.
+001430     MOVE WS-FECHA-LOTE      TO GL-FECHA-LOTE.
+001440     WRITE LIN-GL FROM REG-GL.
+001450     ADD 1 TO WS-TOTAL-REGISTROS.
+001460     MOVE 'S' TO CLI-EXPORTADO.
+001470     REWRITE REG-CLIENTE
+001480         INVALID KEY
+001490             DISPLAY "EXPOGL: NO SE PUDO MARCAR COMO EXPORTADO "
+001500                 "EL REGISTRO DE " CLI-NOMBRE "."
+001510     END-REWRITE.
+001520     PERFORM 2050-LEER-NO-EXPORTADO THRU
+001530         2050-LEER-NO-EXPORTADO-EXIT.
+001540 3000-EXPORTAR-REGISTRO-EXIT.
+001550     EXIT.
+001560*
+001570******************************************************************
+001580* 9999-FINALIZAR -- CIERRA LOS ARCHIVOS ABIERTOS POR LA          *
+001590*                   EXPORTACION.                                *
+001600******************************************************************
+001610 9999-FINALIZAR.
+001620     IF WS-FS-CLIENTES-OK
+001630         CLOSE CLIENTES-FILE
+001640         CLOSE GL-FILE
+001650     END-IF.
+001660 9999-FINALIZAR-EXIT.
+001670     EXIT.

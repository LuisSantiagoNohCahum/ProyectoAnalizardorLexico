@@ -0,0 +1,26 @@
+000010******************************************************************
+000020*    CLIENTE.CPY                                                *
+000030*                                                                *
+000040*    LAYOUT DEL REGISTRO MAESTRO DE CLIENTES (ARCHIVO CLIENTES). *
+000050*    COMPARTIDO POR USODEACCEPT, REPDIAR Y EXPOGL.               *
+000060******************************************************************
+000070*    HISTORIAL DE MODIFICACIONES                                 *
+000080*    FECHA       AUTOR   DESCRIPCION                             *
+000090*    ----------  ------  -------------------------------------   *
+000100*    08/08/2026  HNK     VERSION ORIGINAL: NOMBRE, NUMERO Y      *
+000110*                        FECHA DE ALTA.                         *
+000120*    08/08/2026  HNK     CLI-NUMERO SE AMPLIA A IMPORTE DECIMAL  *
+000130*                        CON SIGNO Y SE AGREGA CLI-MONEDA PARA   *
+000140*                        SOPORTAR CALCULOS FINANCIEROS REALES.   *
+000141*    08/08/2026  HNK     SE AGREGA CLI-EXPORTADO PARA EVITAR     *
+000142*                        QUE EXPOGL VUELVA A MANDAR AL MAYOR     *
+000143*                        UN IMPORTE YA EXPORTADO.                *
+000150******************************************************************
+000160 01  REG-CLIENTE.
+000170     05 CLI-NOMBRE                 PIC A(34).
+000180     05 CLI-NUMERO                 PIC S9(09)V99.
+000190     05 CLI-MONEDA                 PIC X(03).
+000200     05 CLI-FECHA-ALTA             PIC 9(08).
+000210     05 CLI-EXPORTADO              PIC X(01).
+000220         88 CLI-EXPORTADO-SI                       VALUE 'S'.
+000230         88 CLI-EXPORTADO-NO                        VALUE 'N'.

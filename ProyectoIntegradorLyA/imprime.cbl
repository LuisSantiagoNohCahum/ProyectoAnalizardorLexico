@@ -0,0 +1,223 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. REPDIAR.
+000030 AUTHOR. HIRONAKAMURA.
+000040 INSTALLATION. GITHUB.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*    REPDIAR                                                    *
+000110*                                                                *
+000120*    IMPRIME EL REPORTE DIARIO DE CLIENTES A PARTIR DEL MAESTRO  *
+000130*    CLIENTES GENERADO POR USODEACCEPT. INCLUYE BANNER DE        *
+000140*    ENCABEZADO, SALTOS DE PAGINA Y UN RENGLON FINAL CON EL      *
+000150*    CONTEO Y EL TOTAL DE IMPORTES PROCESADOS.                   *
+000160*                                                                *
+000170******************************************************************
+000180*    HISTORIAL DE MODIFICACIONES                                 *
+000190*    FECHA       AUTOR   DESCRIPCION                             *
+000200*    ----------  ------  -------------------------------------   *
+000210*    08/08/2026  HNK     VERSION ORIGINAL.                       *
+000220*    08/08/2026  HNK     SE AGREGA LA COLUMNA DE MONEDA Y SE     *
+000230*                        AMPLIAN LOS CAMPOS DE IMPORTE A         *
+000240*                        DECIMAL CON SIGNO.                      *
+000250*    08/08/2026  HNK     SE FILTRA EL MAESTRO POR LA FECHA DE    *
+000260*                        PROCESO Y SE VALIDA LA APERTURA DE      *
+000270*                        CLIENTES ANTES DE REPORTAR.             *
+000280******************************************************************
+000290*
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. HP.
+000330 OBJECT-COMPUTER. HP.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT CLIENTES-FILE ASSIGN TO "CLIENTES"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS SEQUENTIAL
+000390         RECORD KEY IS CLI-NOMBRE
+000400         FILE STATUS IS WS-FS-CLIENTES.
+000410     SELECT REPORTE-FILE ASSIGN TO "REPDIAR.TXT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-FS-REPORTE.
+000440*
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  CLIENTES-FILE.
+000480     COPY CLIENTE.
+000490 FD  REPORTE-FILE.
+000500 01  LIN-REPORTE                   PIC X(80).
+000510*
+000520 WORKING-STORAGE SECTION.
+000530*
+000540 01 WS-ARCHIVOS.
+000550     05 WS-FS-CLIENTES             PIC X(02)     VALUE '00'.
+000560         88 WS-FS-CLIENTES-OK                    VALUE '00'.
+000570     05 WS-FS-REPORTE              PIC X(02)     VALUE '00'.
+000580     05 WS-SW-EOF-CLIENTES         PIC X(01)     VALUE 'N'.
+000590         88 WS-EOF-CLIENTES-SI                   VALUE 'S'.
+000600*
+000610 01 WS-CONTADORES.
+000620     05 WS-LINEAS-PAGINA           PIC 9(02)     VALUE 0.
+000630     05 WS-NUM-PAGINA              PIC 9(04)     VALUE 0.
+000640     05 WS-TOTAL-REGISTROS         PIC 9(05)     VALUE 0.
+000650     05 WS-TOTAL-NUMERO            PIC S9(11)V99 VALUE 0.
+000660     05 WS-MAX-LINEAS-PAGINA       PIC 9(02)     VALUE 20.
+000670     05 WS-FECHA-PROCESO           PIC 9(08)     VALUE 0.
+000680*
+000690 01 WS-LINEA-ENCABEZADO-1.
+000700     05 FILLER                     PIC X(20)     VALUE SPACES.
+000710     05 FILLER                     PIC X(30)
+000720            VALUE "REPORTE DIARIO DE CLIENTES".
+000730*
+000740 01 WS-LINEA-ENCABEZADO-2.
+000750     05 FILLER                     PIC X(10)     VALUE "PAGINA: ".
+000760     05 WS-ENC-PAGINA              PIC ZZZ9.
+000770*
+000780 01 WS-LINEA-ENCABEZADO-3.
+000790     05 FILLER                     PIC X(34)     VALUE "NOMBRE".
+000800     05 FILLER                     PIC X(14)     VALUE "IMPORTE".
+000810     05 FILLER                     PIC X(08)     VALUE "MONEDA".
+000820     05 FILLER                     PIC X(10)
+000830            VALUE "FECHA ALTA".
+000840*
+000850 01 WS-LINEA-DETALLE.
+000860     05 WS-DET-NOMBRE              PIC X(34).
+000870     05 FILLER                     PIC X(02)     VALUE SPACES.
+000880     05 WS-DET-NUMERO              PIC -Z(8)9.99.
+000890     05 FILLER                     PIC X(03)     VALUE SPACES.
+000900     05 WS-DET-MONEDA              PIC X(03).
+000910     05 FILLER                     PIC X(05)     VALUE SPACES.
+000920     05 WS-DET-FECHA               PIC 9(08).
+000930*
+000940 01 WS-LINEA-TRAILER.
+000950     05 FILLER                     PIC X(20)
+000960            VALUE "TOTAL DE REGISTROS: ".
+000970     05 WS-TRL-TOTAL-REG           PIC ZZZZ9.
+000980     05 FILLER                     PIC X(05)     VALUE SPACES.
+000990     05 FILLER                     PIC X(14)
+001000            VALUE "TOTAL NUMERO: ".
+001010     05 WS-TRL-TOTAL-NUM           PIC -Z(10)9.99.
+001020*
+001030 PROCEDURE DIVISION.
+001040*
+001050******************************************************************
+001060* 0000-MAINLINE -- CONTROLA LA SECUENCIA GENERAL DEL REPORTE.    *
+001070******************************************************************
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001100     IF NOT WS-EOF-CLIENTES-SI
+001110         PERFORM 2050-LEER-DEL-DIA THRU 2050-LEER-DEL-DIA-EXIT
+001120         PERFORM 3000-IMPRIMIR-DETALLE THRU
+001130             3000-IMPRIMIR-DETALLE-EXIT
+001140             UNTIL WS-EOF-CLIENTES-SI
+001150         PERFORM 8000-IMPRIMIR-TRAILER THRU
+001160             8000-IMPRIMIR-TRAILER-EXIT
+001170     END-IF.
+001180     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+001190     STOP RUN.
+001200*
+001210******************************************************************
+001220* 1000-INICIALIZAR -- ABRE LOS ARCHIVOS E IMPRIME LA PRIMERA     *
+001230*                     PAGINA DE ENCABEZADO.                     *
+001240******************************************************************
+001250 1000-INICIALIZAR.
+001260     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-PROCESO.
+001270     OPEN INPUT CLIENTES-FILE.
+001280     IF NOT WS-FS-CLIENTES-OK
+001290         DISPLAY "REPDIAR: NO SE ENCONTRO EL MAESTRO DE CLIENTES "
+001300             "(ESTADO " WS-FS-CLIENTES "); NO SE GENERA EL "
+001310             "REPORTE."
+001320         MOVE 'S' TO WS-SW-EOF-CLIENTES
+001330     ELSE
+001340         OPEN OUTPUT REPORTE-FILE
+001350         PERFORM 1100-IMPRIMIR-ENCABEZADO THRU
+001360             1100-IMPRIMIR-ENCABEZADO-EXIT
+001370     END-IF.
+001380 1000-INICIALIZAR-EXIT.
+001390     EXIT.
+001400*
+001410******************************************************************
+001420* 1100-IMPRIMIR-ENCABEZADO -- IMPRIME EL BANNER DE ENCABEZADO Y  *
+001430*                            REINICIA EL CONTADOR DE LINEAS DE   *
+001440*                            LA PAGINA (SALTO DE PAGINA).       *
+001450******************************************************************
+001460 1100-IMPRIMIR-ENCABEZADO.
+001470     ADD 1 TO WS-NUM-PAGINA.
+001480     MOVE WS-NUM-PAGINA TO WS-ENC-PAGINA.
+001490     WRITE LIN-REPORTE FROM WS-LINEA-ENCABEZADO-1.
+001500     WRITE LIN-REPORTE FROM WS-LINEA-ENCABEZADO-2.
+001510     WRITE LIN-REPORTE FROM WS-LINEA-ENCABEZADO-3.
+001520     MOVE 0 TO WS-LINEAS-PAGINA.
+001530 1100-IMPRIMIR-ENCABEZADO-EXIT.
+001540     EXIT.
+001550*
+001560******************************************************************
+001570* 2000-LEER-CLIENTE -- LEE SECUENCIALMENTE EL SIGUIENTE REGISTRO *
+001580*                      DEL MAESTRO DE CLIENTES.                 *
+001590******************************************************************
+001600 2000-LEER-CLIENTE.
+001610     READ CLIENTES-FILE NEXT RECORD
+001620         AT END
+001630             MOVE 'S' TO WS-SW-EOF-CLIENTES
+001640     END-READ.
+001650 2000-LEER-CLIENTE-EXIT.
+001660     EXIT.
+001670*
+001680******************************************************************
+001690* 2050-LEER-DEL-DIA -- AVANZA EL MAESTRO DE CLIENTES HASTA EL    *
+001700*                      SIGUIENTE REGISTRO DADO DE ALTA EN LA     *
+001710*                      FECHA DE PROCESO, SALTANDO LOS DE DIAS    *
+001720*                      ANTERIORES.                               *
+001730******************************************************************
+001740 2050-LEER-DEL-DIA.
+001750     PERFORM 2000-LEER-CLIENTE THRU 2000-LEER-CLIENTE-EXIT
+001760         UNTIL WS-EOF-CLIENTES-SI
+001770            OR CLI-FECHA-ALTA = WS-FECHA-PROCESO.
+001780 2050-LEER-DEL-DIA-EXIT.
+001790     EXIT.
+001800*
+001810******************************************************************
+001820* 3000-IMPRIMIR-DETALLE -- IMPRIME UN RENGLON DE DETALLE,        *
+001830*                         ACUMULA TOTALES Y CONTROLA EL SALTO    *
+001840*                         DE PAGINA.                             *
+001850******************************************************************
+001860 3000-IMPRIMIR-DETALLE.
+001870     IF WS-LINEAS-PAGINA NOT < WS-MAX-LINEAS-PAGINA
+001880         PERFORM 1100-IMPRIMIR-ENCABEZADO THRU
+001890             1100-IMPRIMIR-ENCABEZADO-EXIT
+001900     END-IF.
+001910     MOVE CLI-NOMBRE     TO WS-DET-NOMBRE.
+001920     MOVE CLI-NUMERO     TO WS-DET-NUMERO.
+001930     MOVE CLI-MONEDA     TO WS-DET-MONEDA.
+001940     MOVE CLI-FECHA-ALTA TO WS-DET-FECHA.
+001950     WRITE LIN-REPORTE FROM WS-LINEA-DETALLE.
+001960     ADD 1 TO WS-LINEAS-PAGINA.
+001970     ADD 1 TO WS-TOTAL-REGISTROS.
+001980     ADD CLI-NUMERO TO WS-TOTAL-NUMERO.
+001990     PERFORM 2050-LEER-DEL-DIA THRU 2050-LEER-DEL-DIA-EXIT.
+002000 3000-IMPRIMIR-DETALLE-EXIT.
+002010     EXIT.
+002020*
+002030******************************************************************
+002040* 8000-IMPRIMIR-TRAILER -- IMPRIME EL RENGLON FINAL CON EL       *
+002050*                         CONTEO Y EL TOTAL ACUMULADO.           *
+002060******************************************************************
+002070 8000-IMPRIMIR-TRAILER.
+002080     MOVE WS-TOTAL-REGISTROS TO WS-TRL-TOTAL-REG.
+002090     MOVE WS-TOTAL-NUMERO    TO WS-TRL-TOTAL-NUM.
+002100     WRITE LIN-REPORTE FROM WS-LINEA-TRAILER.
+002110 8000-IMPRIMIR-TRAILER-EXIT.
+002120     EXIT.
+002130*
+002140******************************************************************
+002150* 9999-FINALIZAR -- CIERRA LOS ARCHIVOS ABIERTOS POR EL REPORTE. *
+002160******************************************************************
+002170 9999-FINALIZAR.
+002180     IF WS-FS-CLIENTES-OK
+002190         CLOSE CLIENTES-FILE
+002200         CLOSE REPORTE-FILE
+002210     END-IF.
+002220 9999-FINALIZAR-EXIT.
+002230     EXIT.
